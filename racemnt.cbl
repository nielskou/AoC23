@@ -0,0 +1,139 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. RaceMaint.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT RACE-MASTER-FILE ASSIGN TO "RACEMAS.DAT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS RANDOM
+        RECORD KEY IS RR-Race-Id
+        FILE STATUS IS RACE-MASTER-STATUS.
+
+    SELECT RACE-MAINT-FILE ASSIGN TO "RACEMNT.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS RACE-MAINT-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  RACE-MASTER-FILE.
+01  RACE-MASTER-RECORD.
+    COPY RACEREC.
+
+FD  RACE-MAINT-FILE.
+01  RACE-MAINT-RECORD.
+    COPY RACETXN.
+
+WORKING-STORAGE SECTION.
+    01 RACE-MASTER-STATUS    PIC XX.
+    01 RACE-MAINT-STATUS     PIC XX.
+    01 End-Of-Transactions   PIC X VALUE 'N'.
+        88 No-More-Transactions VALUE 'Y'.
+
+    01 Added-Count      PIC 9(9) VALUE 0.
+    01 Changed-Count    PIC 9(9) VALUE 0.
+    01 Deleted-Count    PIC 9(9) VALUE 0.
+    01 Rejected-Count   PIC 9(9) VALUE 0.
+
+PROCEDURE DIVISION.
+Main-Logic.
+    OPEN I-O RACE-MASTER-FILE
+    IF RACE-MASTER-STATUS = "35"
+        OPEN OUTPUT RACE-MASTER-FILE
+        CLOSE RACE-MASTER-FILE
+        OPEN I-O RACE-MASTER-FILE
+    END-IF
+    IF RACE-MASTER-STATUS NOT = "00"
+        DISPLAY "RaceMaint: unable to open RACEMAS.DAT, status " RACE-MASTER-STATUS
+        STOP RUN
+    END-IF
+
+    OPEN INPUT RACE-MAINT-FILE
+    IF RACE-MAINT-STATUS NOT = "00"
+        DISPLAY "RaceMaint: unable to open RACEMNT.DAT, status " RACE-MAINT-STATUS
+        STOP RUN
+    END-IF
+
+    PERFORM UNTIL No-More-Transactions
+        READ RACE-MAINT-FILE
+            AT END
+                SET No-More-Transactions TO TRUE
+            NOT AT END
+                PERFORM Apply-Transaction
+        END-READ
+    END-PERFORM
+
+    CLOSE RACE-MAINT-FILE
+    CLOSE RACE-MASTER-FILE
+
+    DISPLAY "RaceMaint: added " Added-Count
+        ", changed " Changed-Count
+        ", deleted " Deleted-Count
+        ", rejected " Rejected-Count
+    STOP RUN.
+
+Apply-Transaction.
+    MOVE TX-Race-Id TO RR-Race-Id
+    EVALUATE TRUE
+        WHEN TX-Add
+            PERFORM Add-Race
+        WHEN TX-Change
+            PERFORM Change-Race
+        WHEN TX-Delete
+            PERFORM Delete-Race
+        WHEN OTHER
+            DISPLAY "RaceMaint: unknown transaction code '" TX-Txn-Code
+                "' for race " TX-Race-Id
+            ADD 1 TO Rejected-Count
+    END-EVALUATE.
+
+Add-Race.
+    MOVE TX-Race-Id TO RR-Race-Id
+    MOVE TX-Race-Date TO RR-Race-Date
+    MOVE TX-MilliSeconds TO RR-MilliSeconds
+    MOVE TX-MilliMeters TO RR-MilliMeters
+    WRITE RACE-MASTER-RECORD
+        INVALID KEY
+            DISPLAY "RaceMaint: race " TX-Race-Id " already exists, add rejected"
+            ADD 1 TO Rejected-Count
+        NOT INVALID KEY
+            IF RACE-MASTER-STATUS NOT = "00"
+                DISPLAY "RaceMaint: unable to write race " TX-Race-Id
+                    " to RACEMAS.DAT, status " RACE-MASTER-STATUS
+                STOP RUN
+            END-IF
+            ADD 1 TO Added-Count
+    END-WRITE.
+
+Change-Race.
+    READ RACE-MASTER-FILE
+        INVALID KEY
+            DISPLAY "RaceMaint: race " TX-Race-Id " not found, change rejected"
+            ADD 1 TO Rejected-Count
+        NOT INVALID KEY
+            MOVE TX-Race-Date TO RR-Race-Date
+            MOVE TX-MilliSeconds TO RR-MilliSeconds
+            MOVE TX-MilliMeters TO RR-MilliMeters
+            REWRITE RACE-MASTER-RECORD
+            IF RACE-MASTER-STATUS NOT = "00"
+                DISPLAY "RaceMaint: unable to rewrite race " TX-Race-Id
+                    " on RACEMAS.DAT, status " RACE-MASTER-STATUS
+                STOP RUN
+            END-IF
+            ADD 1 TO Changed-Count
+    END-READ.
+
+Delete-Race.
+    READ RACE-MASTER-FILE
+        INVALID KEY
+            DISPLAY "RaceMaint: race " TX-Race-Id " not found, delete rejected"
+            ADD 1 TO Rejected-Count
+        NOT INVALID KEY
+            DELETE RACE-MASTER-FILE
+            IF RACE-MASTER-STATUS NOT = "00"
+                DISPLAY "RaceMaint: unable to delete race " TX-Race-Id
+                    " from RACEMAS.DAT, status " RACE-MASTER-STATUS
+                STOP RUN
+            END-IF
+            ADD 1 TO Deleted-Count
+    END-READ.
