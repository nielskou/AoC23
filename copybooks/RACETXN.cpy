@@ -0,0 +1,9 @@
+*> Race-master maintenance transaction record, read by RaceMaint.
+    05 TX-Txn-Code       PIC X.
+        88 TX-Add        VALUE 'A'.
+        88 TX-Change     VALUE 'C'.
+        88 TX-Delete     VALUE 'D'.
+    05 TX-Race-Id        PIC X(6).
+    05 TX-Race-Date      PIC X(8).
+    05 TX-MilliSeconds   PIC 9(18).
+    05 TX-MilliMeters    PIC 9(18).
