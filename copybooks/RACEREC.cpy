@@ -0,0 +1,6 @@
+*> Common race data fields, shared by RACE-MASTER and the RaceMaint
+*> transaction processing that maintains it.
+    05 RR-Race-Id        PIC X(6).
+    05 RR-Race-Date      PIC X(8).
+    05 RR-MilliSeconds   PIC 9(18).
+    05 RR-MilliMeters    PIC 9(18).
