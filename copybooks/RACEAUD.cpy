@@ -0,0 +1,10 @@
+*> Audit log record -- one line per race processed by a run of
+*> AdventOfCodeDay6, appended to RACEAUD.LOG so a run can be
+*> reconstructed after the fact without recomputing anything.
+    05 AU-Run-Timestamp  PIC X(21).
+    05 AU-Race-Id        PIC X(6).
+    05 AU-MilliSeconds   PIC 9(18).
+    05 AU-MilliMeters    PIC 9(18).
+    05 AU-Status         PIC X(8).
+    05 AU-WaysToWin      PIC 9(18).
+    05 AU-Iterations     PIC 9(9).
