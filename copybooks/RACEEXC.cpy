@@ -0,0 +1,15 @@
+*> Exceptions-only reconciliation report line -- written only for races
+*> where the computed ways-to-win disagrees with the EXPECTED-RESULTS
+*> control file. Label literals live in WORKING-STORAGE and are MOVEd
+*> in before the WRITE, matching RACERPT.cpy's pattern.
+    05 EXC-Label-Race      PIC X(7).
+    05 EXC-Race-Id         PIC X(6).
+    05 FILLER              PIC X(3).
+    05 EXC-Label-Expect    PIC X(10).
+    05 EXC-Expected-Ways   PIC Z(17)9.
+    05 FILLER              PIC X(3).
+    05 EXC-Label-Actual    PIC X(9).
+    05 EXC-Actual-Ways     PIC Z(17)9.
+    05 FILLER              PIC X(3).
+    05 EXC-Label-Diff      PIC X(6).
+    05 EXC-Diff            PIC -(17)9.
