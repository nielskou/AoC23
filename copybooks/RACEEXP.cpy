@@ -0,0 +1,6 @@
+*> Expected-results control record, keyed by race id -- hand-calculated
+*> ways-to-win figures used to reconcile what AdventOfCodeDay6 actually
+*> computed. Optional: if RACEEXP.DAT is absent, reconciliation is
+*> skipped for the run.
+    05 XR-Race-Id         PIC X(6).
+    05 XR-Expected-Ways   PIC 9(18).
