@@ -0,0 +1,11 @@
+*> Batch checkpoint record -- the race id of the last race the batch
+*> fully completed (scored or rejected and logged), plus the running
+*> totals as of that race. On restart after an abend, AdventOfCodeDay6
+*> resumes with the next race on the master and restores these totals
+*> instead of re-running the whole card from the top, so the final
+*> meet score/race count/exception count come out the same either way.
+    05 CKPT-Race-Id            PIC X(6).
+    05 CKPT-Races-Scored       PIC 9(9).
+    05 CKPT-Meet-Score         PIC 9(30).
+    05 CKPT-Meet-Score-Overflowed PIC X.
+    05 CKPT-Exceptions-Count   PIC 9(9).
