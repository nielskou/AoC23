@@ -0,0 +1,21 @@
+*> Printed race-margin report line -- one per scored race, handed
+*> to the scoring table instead of being eyeballed off the console.
+*> Label literals live in WORKING-STORAGE and are MOVEd in before the
+*> WRITE; a VALUE clause on an elementary FD item does not survive
+*> LINE SEQUENTIAL output on this runtime.
+    05 RPT-Label-Race     PIC X(7).
+    05 RPT-Race-Id        PIC X(6).
+    05 FILLER             PIC X(3).
+    05 RPT-Label-Date     PIC X(6).
+    05 RPT-Race-Date      PIC X(10).
+    05 FILLER             PIC X(3).
+    05 RPT-Label-Time     PIC X(6).
+    05 RPT-MilliSeconds   PIC Z(17)9.
+    05 FILLER             PIC X(1).
+    05 RPT-Time-Unit      PIC X(3).
+    05 RPT-Label-Dist     PIC X(6).
+    05 RPT-MilliMeters    PIC Z(17)9.
+    05 FILLER             PIC X(1).
+    05 RPT-Dist-Unit      PIC X(3).
+    05 RPT-Label-Margin   PIC X(8).
+    05 RPT-Margin         PIC Z(17)9.
