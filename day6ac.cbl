@@ -1,29 +1,484 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. AdventOfCodeDay6.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT RACE-MASTER-FILE ASSIGN TO "RACEMAS.DAT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS SEQUENTIAL
+        RECORD KEY IS RR-Race-Id
+        FILE STATUS IS RACE-MASTER-STATUS.
+
+    SELECT RACE-AUDIT-FILE ASSIGN TO "RACEAUD.LOG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS RACE-AUDIT-STATUS.
+
+    SELECT RACE-REPORT-FILE ASSIGN TO "RACERPT.OUT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS RACE-REPORT-STATUS.
+
+    SELECT RACE-CHECKPOINT-FILE ASSIGN TO "RACECKP.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS RACE-CHECKPOINT-STATUS.
+
+    SELECT EXPECTED-RESULTS-FILE ASSIGN TO "RACEEXP.DAT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS RANDOM
+        RECORD KEY IS XR-Race-Id
+        FILE STATUS IS EXPECTED-RESULTS-STATUS.
+
+    SELECT RACE-EXCEPTION-FILE ASSIGN TO "RACEEXC.OUT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS RACE-EXCEPTION-STATUS.
+
 DATA DIVISION.
+FILE SECTION.
+FD  RACE-MASTER-FILE.
+01  RACE-MASTER-RECORD.
+    COPY RACEREC.
+
+FD  RACE-AUDIT-FILE.
+01  AUDIT-RECORD.
+    COPY RACEAUD.
+
+FD  RACE-REPORT-FILE.
+01  REPORT-RECORD.
+    COPY RACERPT.
+
+FD  RACE-CHECKPOINT-FILE.
+01  CHECKPOINT-RECORD.
+    COPY RACECKP.
+
+FD  EXPECTED-RESULTS-FILE.
+01  EXPECTED-RESULTS-RECORD.
+    COPY RACEEXP.
+
+FD  RACE-EXCEPTION-FILE.
+01  EXCEPTION-RECORD.
+    COPY RACEEXC.
+
 WORKING-STORAGE SECTION.
-    01 MilliSeconds    PIC 9(18) VALUE 59796575.
-    01 MilliMeters     PIC 9(18) VALUE 597123410321328.
+    01 RACE-MASTER-STATUS   PIC XX.
+    01 RACE-AUDIT-STATUS    PIC XX.
+    01 RACE-REPORT-STATUS   PIC XX.
+    01 RACE-CHECKPOINT-STATUS PIC XX.
+    01 EXPECTED-RESULTS-STATUS PIC XX.
+    01 RACE-EXCEPTION-STATUS PIC XX.
+    01 End-Of-Races         PIC X VALUE 'N'.
+        88 No-More-Races    VALUE 'Y'.
+
+    01 Last-Checkpoint-Race-Id PIC X(6) VALUE SPACES.
+    01 Have-Checkpoint       PIC X VALUE 'N'.
+        88 Checkpoint-Found  VALUE 'Y'.
+
+    01 Have-Expected-Results PIC X VALUE 'N'.
+        88 Expected-Results-Available VALUE 'Y'.
+    01 Exceptions-Count      PIC 9(9) VALUE 0.
+    01 Ways-Difference       PIC S9(18).
+
+    01 WS-Label-Expect       PIC X(10) VALUE "Expected: ".
+    01 WS-Label-Actual       PIC X(9) VALUE "Actual:  ".
+    01 WS-Label-Diff         PIC X(6) VALUE "Diff: ".
+
+    01 Run-Timestamp        PIC X(21).
+    01 Audit-Status-Param   PIC X(8).
+
+    01 WS-Label-Race        PIC X(7) VALUE "Race:  ".
+    01 WS-Label-Date        PIC X(6) VALUE "Date: ".
+    01 WS-Label-Time        PIC X(6) VALUE "Time: ".
+    01 WS-Time-Unit         PIC X(3) VALUE "ms ".
+    01 WS-Label-Dist        PIC X(6) VALUE "Dist: ".
+    01 WS-Dist-Unit         PIC X(3) VALUE "mm ".
+    01 WS-Label-Margin      PIC X(8) VALUE "Margin: ".
+
+    01 MilliSeconds    PIC 9(18).
+    01 MilliMeters     PIC 9(18).
+    01 TimeSquared     PIC 9(18).
+    01 FourDistance    PIC 9(18).
     01 ResultSquared   PIC 9(18).
     01 Result          PIC 9(18).
     01 Improvement     PIC 9(18).
 
+    01 Trial           PIC 9(18).
+    01 TrialSquared    PIC 9(18).
+    01 NextTrial       PIC 9(18).
+    01 NextTrialSquared PIC 9(18).
+
+    01 LowRootNumerator  PIC 9(18).
+    01 HighRootNumerator PIC 9(18).
+    01 LowRootRemainder  PIC 9(18).
+    01 HighRootRemainder PIC 9(18).
+    01 LowRoot         PIC 9(18).
+    01 HighRoot        PIC 9(18).
+    01 WaysToWin       PIC 9(18).
+    01 CheckSquare     PIC 9(18).
+    01 Perfect-Square-Flag PIC X VALUE 'N'.
+        88 Discriminant-Is-Perfect-Square VALUE 'Y'.
+
+    01 PreviousResult    PIC 9(18).
+    01 ResultChange      PIC S9(18).
+    01 Convergence-Tolerance PIC 9(18) VALUE 1.
+    01 Max-Iterations    PIC 9(9) VALUE 100.
+    01 Iteration-Count   PIC 9(9).
+
+    01 Races-Scored      PIC 9(9) VALUE 0.
+    01 Meet-Score         PIC 9(30) VALUE 1.
+    01 Meet-Score-Overflowed PIC X VALUE 'N'.
+        88 Meet-Score-Has-Overflowed VALUE 'Y'.
+
 PROCEDURE DIVISION.
-    MULTIPLY MilliSeconds BY MilliSeconds.
-    MULTIPLY 4 BY MilliMeters.
-    SUBTRACT MilliMeters FROM MilliSeconds GIVING ResultSquared.
+Main-Logic.
+    MOVE FUNCTION CURRENT-DATE TO Run-Timestamp
 
-    MOVE ResultSquared TO Result.
-    PERFORM 100 TIMES
-        PERFORM ApproximateRoot
-    END-PERFORM.
+    PERFORM ReadCheckpoint
+
+    OPEN INPUT RACE-MASTER-FILE
+    IF RACE-MASTER-STATUS NOT = "00"
+        DISPLAY "AdventOfCodeDay6: unable to open RACEMAS.DAT, status " RACE-MASTER-STATUS
+        STOP RUN
+    END-IF
+
+    IF Checkpoint-Found
+        MOVE Last-Checkpoint-Race-Id TO RR-Race-Id
+        START RACE-MASTER-FILE KEY IS GREATER THAN RR-Race-Id
+            INVALID KEY
+                DISPLAY "AdventOfCodeDay6: restart checkpoint race "
+                    Last-Checkpoint-Race-Id " has no later race on file"
+                SET No-More-Races TO TRUE
+        END-START
+        DISPLAY "AdventOfCodeDay6: resuming batch after checkpointed race "
+            Last-Checkpoint-Race-Id
+    END-IF
+
+    OPEN EXTEND RACE-AUDIT-FILE
+    IF RACE-AUDIT-STATUS = "35"
+        OPEN OUTPUT RACE-AUDIT-FILE
+    END-IF
+    IF RACE-AUDIT-STATUS NOT = "00"
+        DISPLAY "AdventOfCodeDay6: unable to open RACEAUD.LOG, status " RACE-AUDIT-STATUS
+        STOP RUN
+    END-IF
+
+    *> On a checkpoint restart, RACERPT.OUT already holds the pre-abend
+    *> races' lines -- open EXTEND so the report stays whole-card rather
+    *> than being truncated back down to just the post-restart tail.
+    IF Checkpoint-Found
+        OPEN EXTEND RACE-REPORT-FILE
+    ELSE
+        OPEN OUTPUT RACE-REPORT-FILE
+    END-IF
+    IF RACE-REPORT-STATUS NOT = "00"
+        DISPLAY "AdventOfCodeDay6: unable to open RACERPT.OUT, status " RACE-REPORT-STATUS
+        STOP RUN
+    END-IF
+
+    *> RACEEXP.DAT is an optional control file; if it isn't there,
+    *> reconciliation is simply skipped for this run.
+    OPEN INPUT EXPECTED-RESULTS-FILE
+    IF EXPECTED-RESULTS-STATUS = "00"
+        SET Expected-Results-Available TO TRUE
+    ELSE
+        DISPLAY "AdventOfCodeDay6: no RACEEXP.DAT control file, skipping reconciliation"
+    END-IF
+
+    *> Same reasoning as RACE-REPORT-FILE above -- keep the exceptions
+    *> report whole-card across a restart instead of truncating it.
+    IF Checkpoint-Found
+        OPEN EXTEND RACE-EXCEPTION-FILE
+    ELSE
+        OPEN OUTPUT RACE-EXCEPTION-FILE
+    END-IF
+    IF RACE-EXCEPTION-STATUS NOT = "00"
+        DISPLAY "AdventOfCodeDay6: unable to open RACEEXC.OUT, status " RACE-EXCEPTION-STATUS
+        STOP RUN
+    END-IF
 
-    DISPLAY Result.
+    PERFORM UNTIL No-More-Races
+        READ RACE-MASTER-FILE NEXT
+            AT END
+                SET No-More-Races TO TRUE
+            NOT AT END
+                PERFORM Process-One-Race
+                PERFORM WriteCheckpoint
+        END-READ
+    END-PERFORM
+
+    *> The whole card ran to completion -- clear the checkpoint so the
+    *> next normal run starts from the beginning rather than from
+    *> wherever this run happened to finish.
+    PERFORM ClearCheckpoint
+
+    DISPLAY "Races scored: " Races-Scored
+    IF Meet-Score-Has-Overflowed
+        DISPLAY "Meet score: *** OVERFLOW, exceeds PIC 9(30) ***"
+    ELSE
+        DISPLAY "Meet score (product of ways to win): " Meet-Score
+    END-IF
+    IF Expected-Results-Available
+        DISPLAY "Reconciliation exceptions: " Exceptions-Count
+    END-IF
+
+    CLOSE RACE-MASTER-FILE
+    CLOSE RACE-AUDIT-FILE
+    CLOSE RACE-REPORT-FILE
+    IF Expected-Results-Available
+        CLOSE EXPECTED-RESULTS-FILE
+    END-IF
+    CLOSE RACE-EXCEPTION-FILE
     STOP RUN.
 
-    ApproximateRoot SECTION.
-        DIVIDE ResultSquared BY Result GIVING Improvement.
-        ADD Improvement TO Result.
-        DIVIDE Result BY 2 GIVING Result.
-        EXIT.
+Process-One-Race.
+    MOVE RR-MilliSeconds TO MilliSeconds
+    MOVE RR-MilliMeters TO MilliMeters
+
+    MULTIPLY MilliSeconds BY MilliSeconds GIVING TimeSquared
+    MULTIPLY 4 BY MilliMeters GIVING FourDistance
+
+    *> A discriminant of exactly 0 is a tied record (some hold time
+    *> reaches it exactly) and is just as unbeatable as a negative one
+    *> -- winning means strictly exceeding the record, so >= rejects it.
+    IF FourDistance >= TimeSquared
+        DISPLAY "Race " RR-Race-Id ": rejected, record "
+            RR-MilliMeters " is unbeatable in " RR-MilliSeconds " ms"
+        MOVE 0 TO WaysToWin
+        MOVE 0 TO Iteration-Count
+        MOVE "REJECTED" TO Audit-Status-Param
+        PERFORM WriteAuditRecord
+    ELSE
+        SUBTRACT FourDistance FROM TimeSquared GIVING ResultSquared
+
+        MOVE ResultSquared TO Result
+        PERFORM ConvergeOnRoot
+
+        PERFORM NormalizeIntegerRoot
+        PERFORM ComputeWaysToWin
+
+        DISPLAY "Race " RR-Race-Id ": ways to win: " WaysToWin
+        DISPLAY "Race " RR-Race-Id ": iterations used: " Iteration-Count
+        MOVE "OK" TO Audit-Status-Param
+        PERFORM WriteAuditRecord
+        PERFORM WriteReportRecord
+
+        ADD 1 TO Races-Scored
+        MULTIPLY WaysToWin BY Meet-Score
+            ON SIZE ERROR
+                SET Meet-Score-Has-Overflowed TO TRUE
+        END-MULTIPLY
+    END-IF
+
+    PERFORM ReconcileExpected.
+
+WriteAuditRecord SECTION.
+    MOVE Run-Timestamp TO AU-Run-Timestamp
+    MOVE RR-Race-Id TO AU-Race-Id
+    MOVE MilliSeconds TO AU-MilliSeconds
+    MOVE MilliMeters TO AU-MilliMeters
+    MOVE Audit-Status-Param TO AU-Status
+    MOVE WaysToWin TO AU-WaysToWin
+    MOVE Iteration-Count TO AU-Iterations
+    WRITE AUDIT-RECORD
+    IF RACE-AUDIT-STATUS NOT = "00"
+        DISPLAY "AdventOfCodeDay6: unable to write RACEAUD.LOG, status " RACE-AUDIT-STATUS
+        STOP RUN
+    END-IF
+    EXIT.
+
+WriteReportRecord SECTION.
+    MOVE SPACES TO REPORT-RECORD
+    MOVE WS-Label-Race TO RPT-Label-Race
+    MOVE RR-Race-Id TO RPT-Race-Id
+    MOVE WS-Label-Date TO RPT-Label-Date
+    MOVE RR-Race-Date(1:4) TO RPT-Race-Date(1:4)
+    MOVE "-" TO RPT-Race-Date(5:1)
+    MOVE RR-Race-Date(5:2) TO RPT-Race-Date(6:2)
+    MOVE "-" TO RPT-Race-Date(8:1)
+    MOVE RR-Race-Date(7:2) TO RPT-Race-Date(9:2)
+    MOVE WS-Label-Time TO RPT-Label-Time
+    MOVE MilliSeconds TO RPT-MilliSeconds
+    MOVE WS-Time-Unit TO RPT-Time-Unit
+    MOVE WS-Label-Dist TO RPT-Label-Dist
+    MOVE MilliMeters TO RPT-MilliMeters
+    MOVE WS-Dist-Unit TO RPT-Dist-Unit
+    MOVE WS-Label-Margin TO RPT-Label-Margin
+    MOVE WaysToWin TO RPT-Margin
+    WRITE REPORT-RECORD
+    IF RACE-REPORT-STATUS NOT = "00"
+        DISPLAY "AdventOfCodeDay6: unable to write RACERPT.OUT, status " RACE-REPORT-STATUS
+        STOP RUN
+    END-IF
+    EXIT.
+
+ReconcileExpected SECTION.
+    *> Compare the ways-to-win this run just computed against the
+    *> hand-calculated control file, if one was supplied; only races
+    *> that disagree are written to the exceptions report.
+    IF Expected-Results-Available
+        MOVE RR-Race-Id TO XR-Race-Id
+        READ EXPECTED-RESULTS-FILE
+            INVALID KEY
+                CONTINUE
+            NOT INVALID KEY
+                IF XR-Expected-Ways NOT = WaysToWin
+                    PERFORM WriteExceptionRecord
+                    ADD 1 TO Exceptions-Count
+                END-IF
+        END-READ
+    END-IF
+    EXIT.
+
+WriteExceptionRecord SECTION.
+    COMPUTE Ways-Difference = WaysToWin - XR-Expected-Ways
+    MOVE SPACES TO EXCEPTION-RECORD
+    MOVE WS-Label-Race TO EXC-Label-Race
+    MOVE RR-Race-Id TO EXC-Race-Id
+    MOVE WS-Label-Expect TO EXC-Label-Expect
+    MOVE XR-Expected-Ways TO EXC-Expected-Ways
+    MOVE WS-Label-Actual TO EXC-Label-Actual
+    MOVE WaysToWin TO EXC-Actual-Ways
+    MOVE WS-Label-Diff TO EXC-Label-Diff
+    MOVE Ways-Difference TO EXC-Diff
+    WRITE EXCEPTION-RECORD
+    IF RACE-EXCEPTION-STATUS NOT = "00"
+        DISPLAY "AdventOfCodeDay6: unable to write RACEEXC.OUT, status " RACE-EXCEPTION-STATUS
+        STOP RUN
+    END-IF
+    EXIT.
+
+ConvergeOnRoot SECTION.
+    *> Run Newton's method until Result stops moving by more than
+    *> Convergence-Tolerance, instead of always spending 100 iterations.
+    *> Integer Newton's method settles into a permanent +-1 2-cycle for
+    *> some discriminants rather than an exact fixed point, so the
+    *> tolerance is 1, not 0 -- NormalizeIntegerRoot below already has
+    *> to nudge Result to the exact floor(sqrt()) regardless, so being
+    *> one off when this loop exits costs it nothing.
+    MOVE 0 TO Iteration-Count
+    MOVE Result TO PreviousResult
+    PERFORM ApproximateRoot
+    ADD 1 TO Iteration-Count
+    PERFORM UNTIL Iteration-Count >= Max-Iterations
+        COMPUTE ResultChange = FUNCTION ABS(Result - PreviousResult)
+        IF ResultChange <= Convergence-Tolerance
+            EXIT PERFORM
+        END-IF
+        MOVE Result TO PreviousResult
+        PERFORM ApproximateRoot
+        ADD 1 TO Iteration-Count
+    END-PERFORM
+    EXIT.
+
+ApproximateRoot SECTION.
+    *> Result is 0 only when ResultSquared itself is 0 (an exact-tie
+    *> discriminant); sqrt(0) is already 0, so skip the divide rather
+    *> than let Newton's method divide by zero and abend the batch.
+    IF Result = 0
+        MOVE 0 TO Improvement
+    ELSE
+        DIVIDE ResultSquared BY Result GIVING Improvement
+    END-IF
+    ADD Improvement TO Result.
+    DIVIDE Result BY 2 GIVING Result.
+    EXIT.
+
+ReadCheckpoint SECTION.
+    OPEN INPUT RACE-CHECKPOINT-FILE
+    IF RACE-CHECKPOINT-STATUS = "00"
+        READ RACE-CHECKPOINT-FILE
+            AT END
+                CONTINUE
+            NOT AT END
+                MOVE CKPT-Race-Id TO Last-Checkpoint-Race-Id
+                MOVE CKPT-Races-Scored TO Races-Scored
+                MOVE CKPT-Meet-Score TO Meet-Score
+                MOVE CKPT-Meet-Score-Overflowed TO Meet-Score-Overflowed
+                MOVE CKPT-Exceptions-Count TO Exceptions-Count
+                SET Checkpoint-Found TO TRUE
+        END-READ
+        CLOSE RACE-CHECKPOINT-FILE
+    END-IF
+    EXIT.
+
+WriteCheckpoint SECTION.
+    *> Overwrite the checkpoint with the race just completed and the
+    *> running totals as of that race -- a restart after an abend
+    *> resumes with the next race on the master, with those totals
+    *> restored, instead of re-running the whole card from the top and
+    *> instead of silently reporting partial totals for just the tail.
+    MOVE RR-Race-Id TO CKPT-Race-Id
+    MOVE Races-Scored TO CKPT-Races-Scored
+    MOVE Meet-Score TO CKPT-Meet-Score
+    MOVE Meet-Score-Overflowed TO CKPT-Meet-Score-Overflowed
+    MOVE Exceptions-Count TO CKPT-Exceptions-Count
+    OPEN OUTPUT RACE-CHECKPOINT-FILE
+    IF RACE-CHECKPOINT-STATUS NOT = "00"
+        DISPLAY "AdventOfCodeDay6: unable to open RACECKP.DAT for checkpoint, status " RACE-CHECKPOINT-STATUS
+        STOP RUN
+    END-IF
+    WRITE CHECKPOINT-RECORD
+    IF RACE-CHECKPOINT-STATUS NOT = "00"
+        DISPLAY "AdventOfCodeDay6: unable to write checkpoint to RACECKP.DAT, status " RACE-CHECKPOINT-STATUS
+        STOP RUN
+    END-IF
+    CLOSE RACE-CHECKPOINT-FILE
+    EXIT.
+
+ClearCheckpoint SECTION.
+    OPEN OUTPUT RACE-CHECKPOINT-FILE
+    IF RACE-CHECKPOINT-STATUS NOT = "00"
+        DISPLAY "AdventOfCodeDay6: unable to clear RACECKP.DAT, status " RACE-CHECKPOINT-STATUS
+        STOP RUN
+    END-IF
+    CLOSE RACE-CHECKPOINT-FILE
+    EXIT.
+
+NormalizeIntegerRoot SECTION.
+    *> ApproximateRoot only gets close to sqrt(ResultSquared); nudge
+    *> Result down/up until it is exactly floor(sqrt(ResultSquared)),
+    *> which the low/high root arithmetic below depends on.
+    MOVE Result TO Trial
+    MULTIPLY Trial BY Trial GIVING TrialSquared
+    PERFORM UNTIL Trial = 0 OR TrialSquared NOT > ResultSquared
+        SUBTRACT 1 FROM Trial
+        MULTIPLY Trial BY Trial GIVING TrialSquared
+    END-PERFORM
+
+    ADD 1 TO Trial GIVING NextTrial
+    MULTIPLY NextTrial BY NextTrial GIVING NextTrialSquared
+    PERFORM UNTIL NextTrialSquared > ResultSquared
+        ADD 1 TO Trial
+        ADD 1 TO Trial GIVING NextTrial
+        MULTIPLY NextTrial BY NextTrial GIVING NextTrialSquared
+    END-PERFORM
+
+    MOVE Trial TO Result
+    EXIT.
+
+ComputeWaysToWin SECTION.
+    *> Low/high roots of time*(MilliSeconds-time)=MilliMeters are
+    *> (MilliSeconds -+ Result) / 2, where Result is floor(sqrt(disc)).
+    *> When the numerator lands on an even split, whether that split is
+    *> the low/high root's floor or one short of it depends on whether
+    *> the discriminant is itself a perfect square (the root is then an
+    *> exact integer and must be excluded from the strict inequality).
+    MOVE 'N' TO Perfect-Square-Flag
+    MULTIPLY Result BY Result GIVING CheckSquare
+    IF CheckSquare = ResultSquared
+        SET Discriminant-Is-Perfect-Square TO TRUE
+    END-IF
+
+    SUBTRACT Result FROM MilliSeconds GIVING LowRootNumerator
+    ADD Result TO MilliSeconds GIVING HighRootNumerator
+
+    DIVIDE LowRootNumerator BY 2 GIVING LowRoot REMAINDER LowRootRemainder
+    DIVIDE HighRootNumerator BY 2 GIVING HighRoot REMAINDER HighRootRemainder
+
+    IF LowRootRemainder = 0 AND NOT Discriminant-Is-Perfect-Square
+        SUBTRACT 1 FROM LowRoot
+    END-IF
+    IF HighRootRemainder = 0 AND Discriminant-Is-Perfect-Square
+        SUBTRACT 1 FROM HighRoot
+    END-IF
+
+    SUBTRACT LowRoot FROM HighRoot GIVING WaysToWin
+    EXIT.
